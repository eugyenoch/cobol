@@ -0,0 +1,116 @@
+000100****************************************************************
+000110* Program: StudExtract
+000120* Author:  Eugy Enoch
+000130* Installation: Registrars Office
+000140* Date-Written: 08/08/2026
+000150* Purpose: Extract every record on STUDENTS.DAT to a
+000160*          comma-delimited file for the registrar's
+000170*          downstream system, with DateOfBirth written
+000180*          out as a single YYYY-MM-DD field.
+000190****************************************************************
+000200* Maintenance History
+000210* --------------------------------------------------
+000220* 08/08/2026  EE  Original version.
+000230****************************************************************
+000240
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.      StudExtract.
+000270 AUTHOR.          EUGY ENOCH.
+000280 INSTALLATION.    REGISTRARS OFFICE.
+000290 DATE-WRITTEN.    08/08/2026.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000360          ORGANIZATION IS INDEXED
+000370          ACCESS MODE IS SEQUENTIAL
+000380          RECORD KEY IS StudentId
+000390          FILE STATUS IS WS-Student-Status.
+000400
+000410     SELECT ExtractFile ASSIGN TO "STUDENT.CSV"
+000420          ORGANIZATION IS LINE SEQUENTIAL
+000430          FILE STATUS IS WS-Extract-Status.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  StudentFile.
+000480     COPY "student-record.cpy".
+000490
+000500 FD  ExtractFile.
+000510 01  ExtractLine             PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-Status-Group.
+000550     02  WS-Student-Status   PIC XX.
+000560     02  WS-Extract-Status   PIC XX.
+000570
+000580 01  WS-EOF-Switch           PIC X     VALUE "N".
+000590     88  WS-EOF                     VALUE "Y".
+000600
+000610 01  WS-Record-Count         PIC 9(5)  COMP VALUE ZERO.
+000620
+000630 PROCEDURE DIVISION.
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000660     PERFORM 2000-EXTRACT-ONE-RECORD THRU 2000-EXIT
+000670          UNTIL WS-EOF.
+000680     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000690     STOP RUN.
+000700
+000710 1000-INITIALIZE.
+000720     OPEN INPUT StudentFile.
+000730     OPEN OUTPUT ExtractFile.
+000740     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+000750 1000-EXIT.
+000760     EXIT.
+000770
+000780****************************************************************
+000790* 2000-EXTRACT-ONE-RECORD - build one CSV line from the
+000800* current StudentDetails and write it, then get the
+000810* next record.  Surname, Initials, and CourseCode are
+000820* trimmed of trailing spaces so a downstream loader that
+000830* does not strip interior whitespace still gets a clean
+000840* value between commas.
+000850****************************************************************
+000860 2000-EXTRACT-ONE-RECORD.
+000870     MOVE SPACES TO ExtractLine.
+000880     STRING
+000890          StudentId                       DELIMITED BY SIZE
+000900          ","                             DELIMITED BY SIZE
+000910          FUNCTION TRIM(Surname)          DELIMITED BY SIZE
+000920          ","                             DELIMITED BY SIZE
+000930          FUNCTION TRIM(Initials)         DELIMITED BY SIZE
+000940          ","                             DELIMITED BY SIZE
+000950          YOBirth                         DELIMITED BY SIZE
+000960          "-"                             DELIMITED BY SIZE
+000970          MOBirth                         DELIMITED BY SIZE
+000980          "-"                             DELIMITED BY SIZE
+000990          DOBirth                         DELIMITED BY SIZE
+001000          ","                             DELIMITED BY SIZE
+001010          FUNCTION TRIM(CourseCode)       DELIMITED BY SIZE
+001020          ","                             DELIMITED BY SIZE
+001030          Gender                          DELIMITED BY SIZE
+001040          INTO ExtractLine.
+001050     WRITE ExtractLine.
+001060     ADD 1 TO WS-Record-Count.
+001070     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+001080 2000-EXIT.
+001090     EXIT.
+001100
+001110 2100-READ-STUDENT.
+001120     READ StudentFile NEXT RECORD
+001130          AT END
+001140              SET WS-EOF TO TRUE
+001150     END-READ.
+001160 2100-EXIT.
+001170     EXIT.
+001180
+001190 8000-TERMINATE.
+001200     CLOSE StudentFile.
+001210     CLOSE ExtractFile.
+001220     DISPLAY "STUDEXTRACT COMPLETE - " WS-Record-Count
+001230          " RECORD(S) WRITTEN TO STUDENT.CSV".
+001240 8000-EXIT.
+001250     EXIT.
