@@ -0,0 +1,261 @@
+000100****************************************************************
+000110* Program: DemoSumm
+000120* Author:  Eugy Enoch
+000130* Installation: Registrars Office
+000140* Date-Written: 08/08/2026
+000150* Purpose: Read STUDENTS.DAT once and print counts by
+000160*          Gender, counts by CourseCode, and an age-band
+000170*          breakdown computed against today's date.
+000180****************************************************************
+000190* Maintenance History
+000200* --------------------------------------------------
+000210* 08/08/2026  EE  Original version.
+000220****************************************************************
+000230
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.      DemoSumm.
+000260 AUTHOR.          EUGY ENOCH.
+000270 INSTALLATION.    REGISTRARS OFFICE.
+000280 DATE-WRITTEN.    08/08/2026.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000350          ORGANIZATION IS INDEXED
+000360          ACCESS MODE IS SEQUENTIAL
+000370          RECORD KEY IS StudentId
+000380          FILE STATUS IS WS-Student-Status.
+000390
+000400     SELECT ReportFile ASSIGN TO "DEMOSUMM.RPT"
+000410          ORGANIZATION IS LINE SEQUENTIAL
+000420          FILE STATUS IS WS-Report-Status.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  StudentFile.
+000470     COPY "student-record.cpy".
+000480
+000490 FD  ReportFile.
+000500 01  ReportLine               PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530 COPY "course-table.cpy".
+000540
+000550 01  WS-Status-Group.
+000560     02  WS-Student-Status   PIC XX.
+000570     02  WS-Report-Status    PIC XX.
+000580
+000590 01  WS-EOF-Switch            PIC X     VALUE "N".
+000600     88  WS-EOF                      VALUE "Y".
+000610
+000620 01  WS-Total-Count          PIC 9(5)  COMP VALUE ZERO.
+000630
+000640 01  WS-Gender-Counts.
+000650     02  WS-Male-Count          PIC 9(5)  COMP VALUE ZERO.
+000660     02  WS-Female-Count        PIC 9(5)  COMP VALUE ZERO.
+000670     02  WS-Other-Gender-Count  PIC 9(5)  COMP VALUE ZERO.
+000680
+000690 01  WS-Course-Counts.
+000700     02  WS-Course-Count       OCCURS 10 TIMES
+000710          PIC 9(5) COMP.
+000720 01  WS-Unmatched-Course-Count PIC 9(5) COMP VALUE ZERO.
+000730 01  WS-Matched-Idx           PIC 9(2)  COMP VALUE ZERO.
+000740
+000750 01  WS-Age-Band-Counts.
+000760     02  WS-Under-18-Count      PIC 9(5)  COMP VALUE ZERO.
+000770     02  WS-18-To-24-Count      PIC 9(5)  COMP VALUE ZERO.
+000780     02  WS-25-To-34-Count      PIC 9(5)  COMP VALUE ZERO.
+000790     02  WS-35-And-Over-Count   PIC 9(5)  COMP VALUE ZERO.
+000800
+000810 01  WS-Today.
+000820     02  WS-Today-Yr            PIC 9(4).
+000830     02  WS-Today-Mo            PIC 9(2).
+000840     02  WS-Today-Dy            PIC 9(2).
+000850 01  WS-Age                   PIC 9(3).
+000860
+000870 01  WS-Heading-Line-1         PIC X(40)
+000880     VALUE "DEMOGRAPHIC SUMMARY REPORT".
+000890 01  WS-Blank-Line             PIC X(01) VALUE SPACE.
+000900 01  WS-Gender-Line.
+000910     02  FILLER                 PIC X(14).
+000920     02  GL-Count                PIC ZZZZ9.
+000930 01  WS-Course-Line.
+000940     02  CL-Code                 PIC X(4).
+000950     02  FILLER                 PIC X     VALUE SPACE.
+000960     02  CL-Description          PIC X(9).
+000970     02  FILLER                 PIC X(5)  VALUE " -  ".
+000980     02  CL-Count                PIC ZZZZ9.
+000990 01  WS-Band-Line.
+001000     02  BL-Label                PIC X(14).
+001010     02  BL-Count                PIC ZZZZ9.
+001020 01  WS-Total-Line             PIC X(18)
+001030     VALUE "TOTAL STUDENTS:   ".
+001040 01  WS-Total-Count-Edit       PIC ZZZZ9.
+001050
+001060 PROCEDURE DIVISION.
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001090     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT
+001100          UNTIL WS-EOF.
+001110     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001120     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001130     STOP RUN.
+001140
+001150 1000-INITIALIZE.
+001160     OPEN INPUT StudentFile.
+001170     OPEN OUTPUT ReportFile.
+001180     ACCEPT WS-Today FROM DATE YYYYMMDD.
+001190     INITIALIZE WS-Course-Counts.
+001200 1000-EXIT.
+001210     EXIT.
+001220
+001230****************************************************************
+001240* 2000-READ-AND-TALLY - read one record and fold it
+001250* into the gender, course, and age-band counters.
+001260****************************************************************
+001270 2000-READ-AND-TALLY.
+001280     READ StudentFile NEXT RECORD
+001290          AT END
+001300              SET WS-EOF TO TRUE
+001310          NOT AT END
+001320              ADD 1 TO WS-Total-Count
+001330              PERFORM 2100-TALLY-GENDER THRU 2100-EXIT
+001340              PERFORM 2200-TALLY-COURSE THRU 2200-EXIT
+001350              PERFORM 2300-TALLY-AGE-BAND THRU 2300-EXIT
+001360     END-READ.
+001370 2000-EXIT.
+001380     EXIT.
+001390
+001400 2100-TALLY-GENDER.
+001410     EVALUATE Gender
+001420          WHEN "M"
+001430              ADD 1 TO WS-Male-Count
+001440          WHEN "F"
+001450              ADD 1 TO WS-Female-Count
+001460          WHEN OTHER
+001470              ADD 1 TO WS-Other-Gender-Count
+001480     END-EVALUATE.
+001490 2100-EXIT.
+001500     EXIT.
+001510
+001520 2200-TALLY-COURSE.
+001530     SET CT-NotFound TO TRUE.
+001540     PERFORM 2210-SEARCH-COURSE-TABLE THRU 2210-EXIT
+001550          VARYING CT-Idx FROM 1 BY 1
+001560          UNTIL CT-Idx > CT-NumEntries OR CT-Found.
+001570     IF CT-Found
+001580          ADD 1 TO WS-Course-Count(WS-Matched-Idx)
+001590     ELSE
+001600          ADD 1 TO WS-Unmatched-Course-Count
+001610     END-IF.
+001620 2200-EXIT.
+001630     EXIT.
+001640
+001650 2210-SEARCH-COURSE-TABLE.
+001660     IF CourseCode = CT-Code(CT-Idx)
+001670          MOVE CT-Idx TO WS-Matched-Idx
+001680          SET CT-Found TO TRUE
+001690     END-IF.
+001700 2210-EXIT.
+001710     EXIT.
+001720
+001730****************************************************************
+001740* 2300-TALLY-AGE-BAND - age in whole years as of today,
+001750* then bucket it into one of four bands.
+001760****************************************************************
+001770 2300-TALLY-AGE-BAND.
+001780     COMPUTE WS-Age = WS-Today-Yr - YOBirth.
+001790     IF WS-Today-Mo < MOBirth
+001800          SUBTRACT 1 FROM WS-Age
+001810     ELSE
+001820          IF WS-Today-Mo = MOBirth AND WS-Today-Dy < DOBirth
+001830              SUBTRACT 1 FROM WS-Age
+001840          END-IF
+001850     END-IF.
+001860     EVALUATE TRUE
+001870          WHEN WS-Age < 18
+001880              ADD 1 TO WS-Under-18-Count
+001890          WHEN WS-Age < 25
+001900              ADD 1 TO WS-18-To-24-Count
+001910          WHEN WS-Age < 35
+001920              ADD 1 TO WS-25-To-34-Count
+001930          WHEN OTHER
+001940              ADD 1 TO WS-35-And-Over-Count
+001950     END-EVALUATE.
+001960 2300-EXIT.
+001970     EXIT.
+001980
+001990****************************************************************
+002000* 3000-PRINT-REPORT - gender counts, then one line per
+002010* active course, then the age-band breakdown, then the
+002020* grand total.
+002030****************************************************************
+002040 3000-PRINT-REPORT.
+002050     WRITE ReportLine FROM WS-Heading-Line-1.
+002060     WRITE ReportLine FROM WS-Blank-Line.
+002070     MOVE "MALE        : " TO WS-Gender-Line.
+002080     MOVE WS-Male-Count TO GL-Count OF WS-Gender-Line.
+002090     WRITE ReportLine FROM WS-Gender-Line.
+002100     MOVE "FEMALE      : " TO WS-Gender-Line.
+002110     MOVE WS-Female-Count TO GL-Count OF WS-Gender-Line.
+002120     WRITE ReportLine FROM WS-Gender-Line.
+002130     IF WS-Other-Gender-Count > ZERO
+002140          MOVE "OTHER/UNKNOWN: " TO WS-Gender-Line
+002150          MOVE WS-Other-Gender-Count TO GL-Count OF WS-Gender-Line
+002160          WRITE ReportLine FROM WS-Gender-Line
+002170     END-IF.
+002180     WRITE ReportLine FROM WS-Blank-Line.
+002190     PERFORM 3100-PRINT-COURSE-LINE THRU 3100-EXIT
+002200          VARYING CT-Idx FROM 1 BY 1
+002210          UNTIL CT-Idx > CT-NumEntries.
+002220     IF WS-Unmatched-Course-Count > ZERO
+002230          MOVE SPACES TO WS-Course-Line
+002240          MOVE "????" TO CL-Code OF WS-Course-Line
+002250          MOVE "UNMATCHED" TO CL-Description OF WS-Course-Line
+002260          MOVE WS-Unmatched-Course-Count
+002270              TO CL-Count OF WS-Course-Line
+002280          WRITE ReportLine FROM WS-Course-Line
+002290     END-IF.
+002300     WRITE ReportLine FROM WS-Blank-Line.
+002310     MOVE "UNDER 18      :" TO BL-Label OF WS-Band-Line.
+002320     MOVE WS-Under-18-Count TO BL-Count OF WS-Band-Line.
+002330     WRITE ReportLine FROM WS-Band-Line.
+002340     MOVE "18 TO 24      :" TO BL-Label OF WS-Band-Line.
+002350     MOVE WS-18-To-24-Count TO BL-Count OF WS-Band-Line.
+002360     WRITE ReportLine FROM WS-Band-Line.
+002370     MOVE "25 TO 34      :" TO BL-Label OF WS-Band-Line.
+002380     MOVE WS-25-To-34-Count TO BL-Count OF WS-Band-Line.
+002390     WRITE ReportLine FROM WS-Band-Line.
+002400     MOVE "35 AND OVER   :" TO BL-Label OF WS-Band-Line.
+002410     MOVE WS-35-And-Over-Count TO BL-Count OF WS-Band-Line.
+002420     WRITE ReportLine FROM WS-Band-Line.
+002430     WRITE ReportLine FROM WS-Blank-Line.
+002440     MOVE WS-Total-Count TO WS-Total-Count-Edit.
+002450     STRING WS-Total-Line WS-Total-Count-Edit
+002460          DELIMITED BY SIZE INTO ReportLine.
+002470     WRITE ReportLine.
+002480 3000-EXIT.
+002490     EXIT.
+002500
+002510 3100-PRINT-COURSE-LINE.
+002520     IF WS-Course-Count(CT-Idx) > ZERO
+002530          MOVE SPACES TO WS-Course-Line
+002540          MOVE CT-Code(CT-Idx) TO CL-Code OF WS-Course-Line
+002550          MOVE CT-Description(CT-Idx)
+002560              TO CL-Description OF WS-Course-Line
+002570          MOVE WS-Course-Count(CT-Idx)
+002580              TO CL-Count OF WS-Course-Line
+002590          WRITE ReportLine FROM WS-Course-Line
+002600     END-IF.
+002610 3100-EXIT.
+002620     EXIT.
+002630
+002640 8000-TERMINATE.
+002650     CLOSE StudentFile.
+002660     CLOSE ReportFile.
+002670     DISPLAY "DEMOSUMM COMPLETE - " WS-Total-Count
+002680          " RECORD(S) SUMMARIZED".
+002690 8000-EXIT.
+002700     EXIT.
