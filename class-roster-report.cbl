@@ -0,0 +1,263 @@
+000100****************************************************************
+000110* Program: ClassRoster
+000120* Author:  Eugy Enoch
+000130* Installation: Registrars Office
+000140* Date-Written: 08/08/2026
+000150* Purpose: Read STUDENTS.DAT, sort it by CourseCode and
+000160*          StudentId, and print a class roster with a
+000170*          page heading per course, a headcount subtotal
+000180*          per course, and a grand total at the end.
+000190****************************************************************
+000200* Maintenance History
+000210* --------------------------------------------------
+000220* 08/08/2026  EE  Original version.
+000230****************************************************************
+000240
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.      ClassRoster.
+000270 AUTHOR.          EUGY ENOCH.
+000280 INSTALLATION.    REGISTRARS OFFICE.
+000290 DATE-WRITTEN.    08/08/2026.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000360          ORGANIZATION IS INDEXED
+000370          ACCESS MODE IS SEQUENTIAL
+000380          RECORD KEY IS StudentId
+000390          FILE STATUS IS WS-Student-Status.
+000400
+000410     SELECT SortWorkFile ASSIGN TO "SORTWORK.DAT".
+000420
+000430     SELECT ReportFile ASSIGN TO "ROSTER.RPT"
+000440          ORGANIZATION IS LINE SEQUENTIAL
+000450          FILE STATUS IS WS-Report-Status.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  StudentFile.
+000500     COPY "student-record.cpy".
+000510
+000520 SD  SortWorkFile.
+000530 01  SortWorkRecord.
+000540     02  SW-CourseCode       PIC X(4).
+000550     02  SW-StudentId        PIC 9(7).
+000560     02  SW-Surname          PIC X(8).
+000570     02  SW-Initials         PIC XX.
+000580     02  SW-DateOfBirth.
+000590          03  SW-YOBirth          PIC 9(4).
+000600          03  SW-MOBirth          PIC 9(2).
+000610          03  SW-DOBirth          PIC 9(2).
+000620     02  SW-Gender           PIC X.
+000630
+000640 FD  ReportFile.
+000650 01  ReportLine           PIC X(80).
+000660
+000670 WORKING-STORAGE SECTION.
+000680 01  WS-Status-Group.
+000690     02  WS-Student-Status   PIC XX.
+000700     02  WS-Report-Status    PIC XX.
+000710
+000720 01  WS-Switches.
+000730     02  WS-Student-EOF-Sw   PIC X     VALUE "N".
+000740          88  WS-Student-EOF          VALUE "Y".
+000750     02  WS-Sort-EOF-Sw      PIC X     VALUE "N".
+000760          88  WS-Sort-EOF             VALUE "Y".
+000770     02  WS-First-Course-Sw PIC X     VALUE "Y".
+000780          88  WS-First-Course         VALUE "Y".
+000790          88  WS-Not-First-Course     VALUE "N".
+000800
+000810 01  WS-Counters.
+000820     02  WS-Course-Count     PIC 9(5)  COMP VALUE ZERO.
+000830     02  WS-Grand-Total      PIC 9(5)  COMP VALUE ZERO.
+000840     02  WS-Lines-On-Page    PIC 9(3)  COMP VALUE ZERO.
+000850     02  WS-Page-No          PIC 9(3)  COMP VALUE ZERO.
+000860     02  WS-Lines-Per-Page   PIC 9(3)  COMP VALUE 20.
+000870
+000880 01  WS-Prev-Course-Code  PIC X(4)  VALUE SPACES.
+000890
+000900 01  WS-Heading-Line-1.
+000910     02  FILLER               PIC X(10) VALUE "CLASS ROST".
+000920     02  FILLER               PIC X(10) VALUE "ER REPORT ".
+000930     02  FILLER               PIC X(10) VALUE SPACES.
+000940     02  FILLER               PIC X(5)  VALUE "PAGE ".
+000950     02  HL1-Page             PIC ZZZ9.
+000960
+000970 01  WS-Heading-Line-2.
+000980     02  FILLER               PIC X(7)  VALUE "COURSE ".
+000990     02  HL2-CourseCode       PIC X(4).
+001000
+001010 01  WS-Column-Heading.
+001020     02  FILLER  PIC X(20) VALUE "SURNAME   INITIALS ".
+001030     02  FILLER  PIC X(28) VALUE "STUDENT-ID  DATE-OF-BIRTH ".
+001040     02  FILLER  PIC X(10) VALUE "GENDER".
+001050
+001060 01  WS-Detail-Line.
+001070     02  DL-Surname           PIC X(8).
+001080     02  FILLER               PIC X(3)  VALUE SPACES.
+001090     02  DL-Initials          PIC XX.
+001100     02  FILLER               PIC X(7)  VALUE SPACES.
+001110     02  DL-StudentId         PIC 9(7).
+001120     02  FILLER               PIC X(4)  VALUE SPACES.
+001130     02  DL-YOBirth           PIC 9(4).
+001140     02  FILLER               PIC X     VALUE "-".
+001150     02  DL-MOBirth           PIC 9(2).
+001160     02  FILLER               PIC X     VALUE "-".
+001170     02  DL-DOBirth           PIC 9(2).
+001180     02  FILLER               PIC X(4)  VALUE SPACES.
+001190     02  DL-Gender            PIC X.
+001200
+001210 01  WS-Subtotal-Line.
+001220     02  FILLER              PIC X(12) VALUE SPACES.
+001230     02  FILLER              PIC X(18)
+001240          VALUE "COURSE HEADCOUNT: ".
+001250     02  ST-Headcount        PIC ZZZ9.
+001260
+001270 01  WS-Grand-Total-Line.
+001280     02  FILLER              PIC X(12) VALUE SPACES.
+001290     02  FILLER              PIC X(14) VALUE "GRAND TOTAL: ".
+001300     02  GT-Total            PIC ZZZ9.
+001310
+001320 PROCEDURE DIVISION.
+001330 0000-MAINLINE.
+001340     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001350     SORT SortWorkFile
+001360          ON ASCENDING KEY SW-CourseCode SW-StudentId
+001370          INPUT PROCEDURE IS 2000-RELEASE-STUDENTS THRU 2000-EXIT
+001380          OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT.
+001390     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001400     STOP RUN.
+001410
+001420 1000-INITIALIZE.
+001430     OPEN INPUT StudentFile.
+001440     OPEN OUTPUT ReportFile.
+001450 1000-EXIT.
+001460     EXIT.
+001470
+001480****************************************************************
+001490* 2000-RELEASE-STUDENTS - SORT input procedure.  Reads
+001500* every student record and releases it to the sort.
+001510****************************************************************
+001520 2000-RELEASE-STUDENTS.
+001530     PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001540          UNTIL WS-Student-EOF.
+001550 2000-EXIT.
+001560     EXIT.
+001570
+001580 2100-READ-AND-RELEASE.
+001590     READ StudentFile NEXT RECORD
+001600          AT END
+001610              SET WS-Student-EOF TO TRUE
+001620          NOT AT END
+001630              MOVE CourseCode  TO SW-CourseCode
+001640              MOVE StudentId   TO SW-StudentId
+001650              MOVE Surname     TO SW-Surname
+001660              MOVE Initials    TO SW-Initials
+001670              MOVE YOBirth     TO SW-YOBirth
+001680              MOVE MOBirth     TO SW-MOBirth
+001690              MOVE DOBirth     TO SW-DOBirth
+001700              MOVE Gender      TO SW-Gender
+001710              RELEASE SortWorkRecord
+001720     END-READ.
+001730 2100-EXIT.
+001740     EXIT.
+001750
+001760****************************************************************
+001770* 3000-PRODUCE-REPORT - SORT output procedure.  Returns
+001780* records in CourseCode/StudentId order, breaking on
+001790* CourseCode for a heading and a per-course subtotal.
+001800****************************************************************
+001810 3000-PRODUCE-REPORT.
+001820     PERFORM 3200-RETURN-AND-PRINT THRU 3200-EXIT
+001830          UNTIL WS-Sort-EOF.
+001840     IF NOT WS-First-Course
+001850          PERFORM 3400-PRINT-COURSE-SUBTOTAL THRU 3400-EXIT
+001860     END-IF.
+001870     PERFORM 3900-PRINT-GRAND-TOTAL THRU 3900-EXIT.
+001880 3000-EXIT.
+001890     EXIT.
+001900
+001910 3200-RETURN-AND-PRINT.
+001920     RETURN SortWorkFile
+001930          AT END
+001940              SET WS-Sort-EOF TO TRUE
+001950          NOT AT END
+001960              PERFORM 3300-CHECK-COURSE-BREAK THRU 3300-EXIT
+001970              PERFORM 3500-PRINT-DETAIL-LINE THRU 3500-EXIT
+001980     END-RETURN.
+001990 3200-EXIT.
+002000     EXIT.
+002010
+002020 3300-CHECK-COURSE-BREAK.
+002030     IF SW-CourseCode NOT = WS-Prev-Course-Code
+002040          IF NOT WS-First-Course
+002050              PERFORM 3400-PRINT-COURSE-SUBTOTAL THRU 3400-EXIT
+002060          END-IF
+002070          SET WS-Not-First-Course TO TRUE
+002080          MOVE ZERO TO WS-Course-Count
+002090          MOVE SW-CourseCode TO WS-Prev-Course-Code
+002100          PERFORM 3100-PRINT-COURSE-HEADING THRU 3100-EXIT
+002110     END-IF.
+002120 3300-EXIT.
+002130     EXIT.
+002140
+002150 3100-PRINT-COURSE-HEADING.
+002160     ADD 1 TO WS-Page-No.
+002170     MOVE WS-Page-No TO HL1-Page.
+002180     MOVE WS-Heading-Line-1 TO ReportLine.
+002190     WRITE ReportLine.
+002200     MOVE SW-CourseCode TO HL2-CourseCode.
+002210     MOVE WS-Heading-Line-2 TO ReportLine.
+002220     WRITE ReportLine.
+002230     MOVE WS-Column-Heading TO ReportLine.
+002240     WRITE ReportLine.
+002250     MOVE ZERO TO WS-Lines-On-Page.
+002260 3100-EXIT.
+002270     EXIT.
+002280
+002290 3400-PRINT-COURSE-SUBTOTAL.
+002300     MOVE WS-Course-Count TO ST-Headcount.
+002310     MOVE WS-Subtotal-Line TO ReportLine.
+002320     WRITE ReportLine.
+002330     MOVE SPACES TO ReportLine.
+002340     WRITE ReportLine.
+002350 3400-EXIT.
+002360     EXIT.
+002370
+002380 3500-PRINT-DETAIL-LINE.
+002390     IF WS-Lines-On-Page NOT < WS-Lines-Per-Page
+002400          PERFORM 3100-PRINT-COURSE-HEADING THRU 3100-EXIT
+002410     END-IF.
+002420     MOVE SW-Surname  TO DL-Surname.
+002430     MOVE SW-Initials TO DL-Initials.
+002440     MOVE SW-StudentId TO DL-StudentId.
+002450     MOVE SW-YOBirth  TO DL-YOBirth.
+002460     MOVE SW-MOBirth  TO DL-MOBirth.
+002470     MOVE SW-DOBirth  TO DL-DOBirth.
+002480     MOVE SW-Gender   TO DL-Gender.
+002490     MOVE WS-Detail-Line TO ReportLine.
+002500     WRITE ReportLine.
+002510     ADD 1 TO WS-Lines-On-Page.
+002520     ADD 1 TO WS-Course-Count.
+002530     ADD 1 TO WS-Grand-Total.
+002540 3500-EXIT.
+002550     EXIT.
+002560
+002570 3900-PRINT-GRAND-TOTAL.
+002580     MOVE SPACES TO ReportLine.
+002590     WRITE ReportLine.
+002600     MOVE WS-Grand-Total TO GT-Total.
+002610     MOVE WS-Grand-Total-Line TO ReportLine.
+002620     WRITE ReportLine.
+002630 3900-EXIT.
+002640     EXIT.
+002650
+002660 8000-TERMINATE.
+002670     CLOSE StudentFile.
+002680     CLOSE ReportFile.
+002690     DISPLAY "ROSTER COMPLETE - STUDENTS PRINTED: "
+002700          WS-Grand-Total.
+002710 8000-EXIT.
+002720     EXIT.
