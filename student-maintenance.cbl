@@ -0,0 +1,460 @@
+000100****************************************************************
+000110* Program: StudMaint
+000120* Author:  Eugy Enoch
+000130* Installation: Registrars Office
+000140* Date-Written: 08/08/2026
+000150* Purpose: Maintain STUDENTS.DAT by StudentId - add a new
+000160*          student, change the DateOfBirth or CourseCode
+000170*          on an existing one, delete a withdrawn
+000180*          student, or inquire on one record - without
+000190*          rewriting the whole file each run.
+000200****************************************************************
+000210* Maintenance History
+000220* --------------------------------------------------
+000230* 08/08/2026  EE  Original version.
+000240* 08/08/2026  EE  CourseCode on Add/Change is now
+000250*                 cross-checked against the active
+000260*                 course table in course-table.cpy.
+000270* 08/08/2026  EE  Add/Change/Delete now logged to
+000280*                 AUDIT.DAT with operator id and time.
+000290****************************************************************
+000300
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.      StudMaint.
+000330 AUTHOR.          EUGY ENOCH.
+000340 INSTALLATION.    REGISTRARS OFFICE.
+000350 DATE-WRITTEN.    08/08/2026.
+000360 DATE-COMPILED.
+000370
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000420          ORGANIZATION IS INDEXED
+000430          ACCESS MODE IS DYNAMIC
+000440          RECORD KEY IS StudentId
+000450          FILE STATUS IS WS-Student-Status.
+000460
+000470     SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+000480          ORGANIZATION IS LINE SEQUENTIAL
+000490          FILE STATUS IS WS-Audit-Status.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  StudentFile.
+000540     COPY "student-record.cpy".
+000550
+000560 FD  AuditFile.
+000570     COPY "audit-record.cpy".
+000580
+000590 WORKING-STORAGE SECTION.
+000600 COPY "course-table.cpy".
+000610
+000620 01  WS-Status-Group.
+000630     02  WS-Student-Status   PIC XX.
+000640          88  WS-Student-Ok       VALUE "00".
+000650          88  WS-Student-NotFnd   VALUE "35".
+000660     02  WS-Audit-Status     PIC XX.
+000670
+000680 01  WS-Switches.
+000690     02  WS-Stop-Switch      PIC X     VALUE "N".
+000700          88  WS-Stop                 VALUE "Y".
+000710     02  WS-Valid-Switch     PIC X     VALUE "Y".
+000720          88  WS-Valid-Entry          VALUE "Y".
+000730          88  WS-Invalid-Entry        VALUE "N".
+000740     02  WS-Found-Switch     PIC X     VALUE "N".
+000750          88  WS-Record-Found         VALUE "Y".
+000760          88  WS-Record-Not-Found     VALUE "N".
+000770
+000780 01  WS-Action-Code        PIC X.
+000790     88  WS-Is-Add                VALUE "A" "a".
+000800     88  WS-Is-Change             VALUE "C" "c".
+000810     88  WS-Is-Delete             VALUE "D" "d".
+000820     88  WS-Is-Inquire            VALUE "I" "i".
+000830     88  WS-Is-Exit               VALUE "X" "x".
+000840
+000850 01  WS-Search-Id           PIC 9(7).
+000860 01  WS-Confirm-Code        PIC X.
+000870     88  WS-Confirmed              VALUE "Y" "y".
+000880 01  WS-New-CourseCode      PIC X(4).
+000890 01  WS-New-DateOfBirth.
+000900     02  WS-New-YOBirth        PIC 9(4).
+000910     02  WS-New-MOBirth        PIC 9(2).
+000920     02  WS-New-DOBirth        PIC 9(2).
+000930 01  WS-Check-Yr             PIC 9(4).
+000940 01  WS-Check-Mo             PIC 9(2).
+000950 01  WS-Check-Dy             PIC 9(2).
+000960 01  WS-Check-Course        PIC X(4).
+000970 01  WS-Error-Message        PIC X(60).
+000980 01  WS-System-Date.
+000990     02  WS-Current-Century-Yr PIC 9(4).
+001000     02  WS-System-Date-Mo     PIC 9(2).
+001010     02  WS-System-Date-Dy     PIC 9(2).
+001020 01  WS-Operator-Id          PIC X(8).
+001030
+001040 01  DaysInMonthValues.
+001050     02  FILLER              PIC 9(2)  VALUE 31.
+001060     02  FILLER              PIC 9(2)  VALUE 28.
+001070     02  FILLER              PIC 9(2)  VALUE 31.
+001080     02  FILLER              PIC 9(2)  VALUE 30.
+001090     02  FILLER              PIC 9(2)  VALUE 31.
+001100     02  FILLER              PIC 9(2)  VALUE 30.
+001110     02  FILLER              PIC 9(2)  VALUE 31.
+001120     02  FILLER              PIC 9(2)  VALUE 31.
+001130     02  FILLER              PIC 9(2)  VALUE 30.
+001140     02  FILLER              PIC 9(2)  VALUE 31.
+001150     02  FILLER              PIC 9(2)  VALUE 30.
+001160     02  FILLER              PIC 9(2)  VALUE 31.
+001170 01  DaysInMonthTable REDEFINES DaysInMonthValues.
+001180     02  WS-Days-In-Month    PIC 9(2)  OCCURS 12 TIMES.
+001190
+001200 01  WS-Leap-Year-Switch      PIC X.
+001210     88  WS-Leap-Year                VALUE "Y".
+001220     88  WS-Not-Leap-Year            VALUE "N".
+001230 01  WS-Div-Remainder         PIC 9(4) COMP.
+001240 01  WS-Div-Quotient          PIC 9(4) COMP.
+001250
+001260 PROCEDURE DIVISION.
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001290     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001300          UNTIL WS-Stop.
+001310     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001320     STOP RUN.
+001330
+001340 1000-INITIALIZE.
+001350     OPEN I-O StudentFile.
+001360     IF WS-Student-NotFnd
+001370          OPEN OUTPUT StudentFile
+001380          CLOSE StudentFile
+001390          OPEN I-O StudentFile
+001400     END-IF.
+001410     OPEN EXTEND AuditFile.
+001420     IF WS-Audit-Status = "35"
+001430          OPEN OUTPUT AuditFile
+001440          CLOSE AuditFile
+001450          OPEN EXTEND AuditFile
+001460     END-IF.
+001470     DISPLAY "Enter Operator Id: " WITH NO ADVANCING.
+001480     ACCEPT WS-Operator-Id.
+001490     DISPLAY "STUDMAINT - STUDENT FILE MAINTENANCE".
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530****************************************************************
+001540* 2000-PROCESS-TRANSACTION - get an action code and
+001550* dispatch to the paragraph that handles it.
+001560****************************************************************
+001570 2000-PROCESS-TRANSACTION.
+001580     PERFORM 2100-GET-ACTION THRU 2100-EXIT.
+001590     IF WS-Stop
+001600          GO TO 2000-EXIT
+001610     END-IF.
+001620     EVALUATE TRUE
+001630          WHEN WS-Is-Add
+001640              PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+001650          WHEN WS-Is-Change
+001660              PERFORM 4000-CHANGE-STUDENT THRU 4000-EXIT
+001670          WHEN WS-Is-Delete
+001680              PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+001690          WHEN WS-Is-Inquire
+001700              PERFORM 6000-INQUIRE-STUDENT THRU 6000-EXIT
+001710          WHEN OTHER
+001720              DISPLAY "*** INVALID ACTION - USE A,C,D,I,X"
+001730     END-EVALUATE.
+001740 2000-EXIT.
+001750     EXIT.
+001760
+001770 2100-GET-ACTION.
+001780     DISPLAY "Action (A-Add,C-Change,D-Delete,I-Inquire,"
+001790          "X-Exit): " WITH NO ADVANCING.
+001800     ACCEPT WS-Action-Code.
+001810     IF WS-Is-Exit
+001820          SET WS-Stop TO TRUE
+001830     END-IF.
+001840 2100-EXIT.
+001850     EXIT.
+001860
+001870****************************************************************
+001880* 3000-ADD-STUDENT - accept a brand-new record, edit
+001890* check it, and write it to STUDENTS.DAT.
+001900****************************************************************
+001910 3000-ADD-STUDENT.
+001920     DISPLAY "Enter-StudId,Surname,Initials,YOB,MOB,DOB,".
+001930     DISPLAY "Course,Gender".
+001940     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG".
+001950     ACCEPT StudentDetails.
+001960     PERFORM 3100-VALIDATE-NEW-STUDENT THRU 3100-EXIT.
+001970     IF WS-Invalid-Entry
+001980          DISPLAY "*** " WS-Error-Message
+001990          GO TO 3000-EXIT
+002000     END-IF.
+002010     WRITE StudentDetails
+002020          INVALID KEY
+002030              DISPLAY "*** DUPLICATE STUDENT ID - NOT ADDED"
+002040          NOT INVALID KEY
+002050              DISPLAY "STUDENT " StudentId " ADDED"
+002060              PERFORM 7100-WRITE-AUDIT-RECORD THRU 7100-EXIT
+002070     END-WRITE.
+002080 3000-EXIT.
+002090     EXIT.
+002100
+002110 3100-VALIDATE-NEW-STUDENT.
+002120     SET WS-Valid-Entry TO TRUE.
+002130     IF StudentId NOT NUMERIC OR StudentId = ZERO
+002140          MOVE "INVALID STUDENT ID - MUST BE NON-ZERO"
+002150              TO WS-Error-Message
+002160          SET WS-Invalid-Entry TO TRUE
+002170          GO TO 3100-EXIT
+002180     END-IF.
+002190     IF Gender NOT = "M" AND Gender NOT = "F"
+002200          MOVE "INVALID GENDER - MUST BE M OR F"
+002210              TO WS-Error-Message
+002220          SET WS-Invalid-Entry TO TRUE
+002230          GO TO 3100-EXIT
+002240     END-IF.
+002250     MOVE YOBirth TO WS-Check-Yr.
+002260     MOVE MOBirth TO WS-Check-Mo.
+002270     MOVE DOBirth TO WS-Check-Dy.
+002280     PERFORM 7000-VALIDATE-DATE THRU 7000-EXIT.
+002290     IF WS-Invalid-Entry
+002300          GO TO 3100-EXIT
+002310     END-IF.
+002320     MOVE CourseCode TO WS-Check-Course.
+002330     PERFORM 7500-VALIDATE-COURSE THRU 7500-EXIT.
+002340 3100-EXIT.
+002350     EXIT.
+002360
+002370****************************************************************
+002380* 4000-CHANGE-STUDENT - rewrite only the DateOfBirth and
+002390* CourseCode on an existing record; everything else
+002400* (StudentId, name, Gender) is immutable once added.
+002410****************************************************************
+002420 4000-CHANGE-STUDENT.
+002430     PERFORM 7200-READ-BY-ID THRU 7200-EXIT.
+002440     IF WS-Record-Not-Found
+002450          DISPLAY "*** NO SUCH STUDENT ID: " WS-Search-Id
+002460          GO TO 4000-EXIT
+002470     END-IF.
+002480     DISPLAY "CURRENT DOB: " DateOfBirth " COURSE: "
+002490          CourseCode.
+002500     DISPLAY "Enter new DOB (YYYYMMDD), blank to keep: "
+002510          WITH NO ADVANCING.
+002520     ACCEPT WS-New-DateOfBirth.
+002530     IF WS-New-DateOfBirth NOT = SPACES AND
+002540              WS-New-DateOfBirth NOT = ZEROS
+002550          MOVE WS-New-YOBirth TO WS-Check-Yr
+002560          MOVE WS-New-MOBirth TO WS-Check-Mo
+002570          MOVE WS-New-DOBirth TO WS-Check-Dy
+002580          PERFORM 7000-VALIDATE-DATE THRU 7000-EXIT
+002590          IF WS-Invalid-Entry
+002600              DISPLAY "*** " WS-Error-Message
+002610              GO TO 4000-EXIT
+002620          END-IF
+002630          MOVE WS-New-DateOfBirth TO DateOfBirth
+002640     END-IF.
+002650     DISPLAY "Enter new Course code, blank to keep: "
+002660          WITH NO ADVANCING.
+002670     ACCEPT WS-New-CourseCode.
+002680     IF WS-New-CourseCode NOT = SPACES
+002690          MOVE WS-New-CourseCode TO WS-Check-Course
+002700          PERFORM 7500-VALIDATE-COURSE THRU 7500-EXIT
+002710          IF WS-Invalid-Entry
+002720              DISPLAY "*** " WS-Error-Message
+002730              GO TO 4000-EXIT
+002740          END-IF
+002750          MOVE WS-New-CourseCode TO CourseCode
+002760     END-IF.
+002770     REWRITE StudentDetails
+002780          INVALID KEY
+002790              DISPLAY "*** REWRITE FAILED FOR: " StudentId
+002800          NOT INVALID KEY
+002810              DISPLAY "STUDENT " StudentId " CHANGED"
+002820              PERFORM 7150-WRITE-CHANGE-AUDIT THRU 7150-EXIT
+002830     END-REWRITE.
+002840 4000-EXIT.
+002850     EXIT.
+002860
+002870****************************************************************
+002880* 5000-DELETE-STUDENT - remove a withdrawn student after
+002890* the operator confirms the StudentId shown.
+002900****************************************************************
+002910 5000-DELETE-STUDENT.
+002920     PERFORM 7200-READ-BY-ID THRU 7200-EXIT.
+002930     IF WS-Record-Not-Found
+002940          DISPLAY "*** NO SUCH STUDENT ID: " WS-Search-Id
+002950          GO TO 5000-EXIT
+002960     END-IF.
+002970     DISPLAY "DELETE " Surname " " Initials " ("
+002980          StudentId ") - CONFIRM Y/N: " WITH NO ADVANCING.
+002990     ACCEPT WS-Confirm-Code.
+003000     IF NOT WS-Confirmed
+003010          DISPLAY "DELETE CANCELLED"
+003020          GO TO 5000-EXIT
+003030     END-IF.
+003040     DELETE StudentFile
+003050          INVALID KEY
+003060              DISPLAY "*** DELETE FAILED FOR: " WS-Search-Id
+003070          NOT INVALID KEY
+003080              DISPLAY "STUDENT " WS-Search-Id " DELETED"
+003090              PERFORM 7175-WRITE-DELETE-AUDIT THRU 7175-EXIT
+003100     END-DELETE.
+003110 5000-EXIT.
+003120     EXIT.
+003130
+003140****************************************************************
+003150* 6000-INQUIRE-STUDENT - display one record, no update.
+003160****************************************************************
+003170 6000-INQUIRE-STUDENT.
+003180     PERFORM 7200-READ-BY-ID THRU 7200-EXIT.
+003190     IF WS-Record-Not-Found
+003200          DISPLAY "*** NO SUCH STUDENT ID: " WS-Search-Id
+003210          GO TO 6000-EXIT
+003220     END-IF.
+003230     DISPLAY "ID: " StudentId " NAME: " Surname " "
+003240          Initials " DOB: " DateOfBirth.
+003250     DISPLAY "COURSE: " CourseCode " GENDER: " Gender.
+003260 6000-EXIT.
+003270     EXIT.
+003280
+003290****************************************************************
+003300* 7000-VALIDATE-DATE - shared year/month/day edit check
+003310* against WS-Check-Yr/Mo/Dy, set by the caller first.
+003320****************************************************************
+003330 7000-VALIDATE-DATE.
+003340     SET WS-Valid-Entry TO TRUE.
+003350     ACCEPT WS-System-Date FROM DATE YYYYMMDD.
+003360     IF WS-Check-Yr NOT NUMERIC
+003370          OR WS-Check-Yr < 1900
+003380          OR WS-Check-Yr > WS-Current-Century-Yr
+003390          MOVE "INVALID YEAR OF BIRTH" TO WS-Error-Message
+003400          SET WS-Invalid-Entry TO TRUE
+003410          GO TO 7000-EXIT
+003420     END-IF.
+003430     IF WS-Check-Mo NOT NUMERIC OR WS-Check-Mo < 1
+003440          OR WS-Check-Mo > 12
+003450          MOVE "INVALID MONTH - MUST BE 01-12"
+003460              TO WS-Error-Message
+003470          SET WS-Invalid-Entry TO TRUE
+003480          GO TO 7000-EXIT
+003490     END-IF.
+003500     PERFORM 7050-CHECK-LEAP-YEAR THRU 7050-EXIT.
+003510     IF WS-Check-Dy NOT NUMERIC OR WS-Check-Dy < 1
+003520          MOVE "INVALID DAY OF BIRTH" TO WS-Error-Message
+003530          SET WS-Invalid-Entry TO TRUE
+003540          GO TO 7000-EXIT
+003550     END-IF.
+003560     IF WS-Check-Mo = 2 AND WS-Leap-Year
+003570          IF WS-Check-Dy > 29
+003580              MOVE "INVALID DAY FOR FEBRUARY"
+003590                  TO WS-Error-Message
+003600              SET WS-Invalid-Entry TO TRUE
+003610          END-IF
+003620     ELSE
+003630          IF WS-Check-Dy > WS-Days-In-Month(WS-Check-Mo)
+003640              MOVE "INVALID DAY FOR THAT MONTH"
+003650                  TO WS-Error-Message
+003660              SET WS-Invalid-Entry TO TRUE
+003670          END-IF
+003680     END-IF.
+003690 7000-EXIT.
+003700     EXIT.
+003710
+003720 7050-CHECK-LEAP-YEAR.
+003730     SET WS-Not-Leap-Year TO TRUE.
+003740     DIVIDE WS-Check-Yr BY 4 GIVING WS-Div-Quotient
+003750          REMAINDER WS-Div-Remainder.
+003760     IF WS-Div-Remainder = ZERO
+003770          DIVIDE WS-Check-Yr BY 100 GIVING WS-Div-Quotient
+003780              REMAINDER WS-Div-Remainder
+003790          IF WS-Div-Remainder NOT = ZERO
+003800              SET WS-Leap-Year TO TRUE
+003810          ELSE
+003820              DIVIDE WS-Check-Yr BY 400 GIVING WS-Div-Quotient
+003830                  REMAINDER WS-Div-Remainder
+003840              IF WS-Div-Remainder = ZERO
+003850                  SET WS-Leap-Year TO TRUE
+003860              END-IF
+003870          END-IF
+003880     END-IF.
+003890 7050-EXIT.
+003900     EXIT.
+003910
+003920****************************************************************
+003930* 7500-VALIDATE-COURSE - WS-Check-Course, set by the
+003940* caller first, must match an active table entry.
+003950****************************************************************
+003960 7500-VALIDATE-COURSE.
+003970     SET WS-Valid-Entry TO TRUE.
+003980     SET CT-NotFound TO TRUE.
+003990     PERFORM 7510-SEARCH-COURSE-TABLE THRU 7510-EXIT
+004000          VARYING CT-Idx FROM 1 BY 1
+004010          UNTIL CT-Idx > CT-NumEntries OR CT-Found.
+004020     IF CT-NotFound
+004030          MOVE "INVALID COURSE CODE - NOT ACTIVE"
+004040              TO WS-Error-Message
+004050          SET WS-Invalid-Entry TO TRUE
+004060     END-IF.
+004070 7500-EXIT.
+004080     EXIT.
+004090
+004100 7510-SEARCH-COURSE-TABLE.
+004110     IF WS-Check-Course = CT-Code(CT-Idx)
+004120          AND CT-IsActive(CT-Idx)
+004130          SET CT-Found TO TRUE
+004140     END-IF.
+004150 7510-EXIT.
+004160     EXIT.
+004170
+004180 7200-READ-BY-ID.
+004190     DISPLAY "Enter Student Id: " WITH NO ADVANCING.
+004200     ACCEPT WS-Search-Id.
+004210     MOVE WS-Search-Id TO StudentId.
+004220     READ StudentFile
+004230          INVALID KEY
+004240              SET WS-Record-Not-Found TO TRUE
+004250          NOT INVALID KEY
+004260              SET WS-Record-Found TO TRUE
+004270     END-READ.
+004280 7200-EXIT.
+004290     EXIT.
+004300
+004310****************************************************************
+004320* 7100/7150/7175 - write one AUDIT.DAT row per
+004330* add/change/delete, with operator id and timestamp.
+004340****************************************************************
+004350 7100-WRITE-AUDIT-RECORD.
+004360     MOVE StudentId TO AU-StudentId.
+004370     SET AU-IsAdd TO TRUE.
+004380     PERFORM 7190-STAMP-AND-WRITE THRU 7190-EXIT.
+004390 7100-EXIT.
+004400     EXIT.
+004410
+004420 7150-WRITE-CHANGE-AUDIT.
+004430     MOVE StudentId TO AU-StudentId.
+004440     SET AU-IsChange TO TRUE.
+004450     PERFORM 7190-STAMP-AND-WRITE THRU 7190-EXIT.
+004460 7150-EXIT.
+004470     EXIT.
+004480
+004490 7175-WRITE-DELETE-AUDIT.
+004500     MOVE WS-Search-Id TO AU-StudentId.
+004510     SET AU-IsDelete TO TRUE.
+004520     PERFORM 7190-STAMP-AND-WRITE THRU 7190-EXIT.
+004530 7175-EXIT.
+004540     EXIT.
+004550
+004560 7190-STAMP-AND-WRITE.
+004570     MOVE WS-Operator-Id TO AU-OperatorId.
+004580     ACCEPT AU-ActionDate FROM DATE YYYYMMDD.
+004590     ACCEPT AU-ActionTime FROM TIME.
+004600     WRITE AuditDetails.
+004610 7190-EXIT.
+004620     EXIT.
+004630
+004640 8000-TERMINATE.
+004650     CLOSE StudentFile.
+004660     CLOSE AuditFile.
+004670     DISPLAY "STUDMAINT COMPLETE".
+004680 8000-EXIT.
+004690     EXIT.
