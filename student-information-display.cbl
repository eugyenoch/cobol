@@ -1,57 +1,370 @@
-      ******************************************************************
-      * Author: Eugy Enoch
-      * Purpose: Display General Information About A Student
-      ******************************************************************
-
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID.  SeqWrite.
-
-* Uses the ACCEPT and DISPLAY verbs to accept a student record 
-* from the user and display some of the fields.  Also shows how
-* the ACCEPT may be used to get the system date and time.
-
-* The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD." 
-* is a format command that ensures that the date contains a 
-* 4 digit year.  If not used, the year supplied by the system will
-* only contain two digits which may cause a problem in the year 2000.
-
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD StudentFile.
-01 StudentDetails.
-   02  StudentId       PIC 9(7).
-   02  StudentName.
-       03 Surname      PIC X(8).
-       03 Initials     PIC XX.
-   02  DateOfBirth.
-       03 YOBirth      PIC 9(4).
-       03 MOBirth      PIC 9(2).
-       03 DOBirth      PIC 9(2).
-   02  CourseCode      PIC X(4).
-   02  Gender          PIC X.
-
-PROCEDURE DIVISION.
-Begin.
-    OPEN OUTPUT StudentFile
-    DISPLAY "Enter student details using template below.  Enter no data to end."
-
-    PERFORM GetStudentDetails
-    PERFORM UNTIL StudentDetails = SPACES
-       WRITE StudentDetails
-       PERFORM GetStudentDetails
-    END-PERFORM
-    CLOSE StudentFile
-    STOP RUN.
-
-GetStudentDetails.
-    DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, Course, Gender"
-    DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-    ACCEPT  StudentDetails.  
+000100****************************************************************
+000110* Program: SeqWrite
+000120* Author:  Eugy Enoch
+000130* Installation: Registrars Office
+000140* Date-Written: 01/15/2019
+000150* Purpose: Accept new student records from a terminal
+000160*          operator, edit-check each one, and add it
+000170*          to STUDENTS.DAT.
+000180****************************************************************
+000190* Maintenance History
+000200* --------------------------------------------------
+000210* 01/15/2019  EE  Original - raw ACCEPT/WRITE, no edits.
+000220* 08/08/2026  EE  Added field edit checks (StudentId,
+000230*                 Gender, DateOfBirth); re-prompts the
+000240*                 operator on error instead of writing
+000250*                 bad data.
+000260* 08/08/2026  EE  Converted StudentFile to an indexed
+000270*                 file keyed on StudentId; OPEN is now
+000280*                 I-O (create on first run only) so a
+000290*                 rerun no longer truncates the roster.
+000300* 08/08/2026  EE  CourseCode is now cross-checked
+000310*                 against the active course table in
+000320*                 course-table.cpy.
+000330* 08/08/2026  EE  Every record added is now logged to
+000340*                 AUDIT.DAT with operator id and time.
+000350* 08/08/2026  EE  Added periodic checkpoint/restart
+000360*                 support for long entry sessions.
+000370****************************************************************
+000380
+000390 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.      SeqWrite.
+000410 AUTHOR.          EUGY ENOCH.
+000420 INSTALLATION.    REGISTRARS OFFICE.
+000430 DATE-WRITTEN.    01/15/2019.
+000440 DATE-COMPILED.
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000500          ORGANIZATION IS INDEXED
+000510          ACCESS MODE IS DYNAMIC
+000520          RECORD KEY IS StudentId
+000530          FILE STATUS IS WS-Student-Status.
+000540
+000550     SELECT AuditFile ASSIGN TO "AUDIT.DAT"
+000560          ORGANIZATION IS LINE SEQUENTIAL
+000570          FILE STATUS IS WS-Audit-Status.
+000580
+000590     SELECT CheckpointFile ASSIGN TO "CHKPOINT.DAT"
+000600          ORGANIZATION IS LINE SEQUENTIAL
+000610          FILE STATUS IS WS-Chkpt-Status.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  StudentFile.
+000660     COPY "student-record.cpy".
+000670
+000680 FD  AuditFile.
+000690     COPY "audit-record.cpy".
+000700
+000710 FD  CheckpointFile.
+000720     COPY "checkpoint-record.cpy".
+000730
+000740 WORKING-STORAGE SECTION.
+000750 COPY "course-table.cpy".
+000760
+000770 01  WS-File-Status-Group.
+000780     02  WS-Student-Status   PIC XX.
+000790          88  WS-Student-Ok       VALUE "00".
+000800          88  WS-Student-NotFnd   VALUE "35".
+000810     02  WS-Audit-Status     PIC XX.
+000820     02  WS-Chkpt-Status     PIC XX.
+000830
+000840 01  WS-Switches.
+000850     02  WS-EOF-Switch       PIC X     VALUE "N".
+000860          88  WS-EOF                  VALUE "Y".
+000870     02  WS-Valid-Switch     PIC X     VALUE "Y".
+000880          88  WS-Valid-Entry          VALUE "Y".
+000890          88  WS-Invalid-Entry        VALUE "N".
+000900
+000910 01  WS-Counters.
+000920     02  WS-Records-This-Run PIC 9(5)  COMP VALUE ZERO.
+000930     02  WS-Chkpt-Interval   PIC 9(3)  COMP VALUE 5.
+000940     02  WS-Chkpt-Remainder  PIC 9(3)  COMP VALUE ZERO.
+000950     02  WS-Chkpt-Quotient   PIC 9(5)  COMP VALUE ZERO.
+000960
+000970 01  WS-Operator-Id          PIC X(8).
+000980 01  WS-Error-Message        PIC X(60).
+000990 01  WS-System-Date.
+001000     02  WS-Current-Century-Yr PIC 9(4).
+001010     02  WS-System-Date-Mo     PIC 9(2).
+001020     02  WS-System-Date-Dy     PIC 9(2).
+001030
+001040 01  DaysInMonthValues.
+001050     02  FILLER              PIC 9(2)  VALUE 31.
+001060     02  FILLER              PIC 9(2)  VALUE 28.
+001070     02  FILLER              PIC 9(2)  VALUE 31.
+001080     02  FILLER              PIC 9(2)  VALUE 30.
+001090     02  FILLER              PIC 9(2)  VALUE 31.
+001100     02  FILLER              PIC 9(2)  VALUE 30.
+001110     02  FILLER              PIC 9(2)  VALUE 31.
+001120     02  FILLER              PIC 9(2)  VALUE 31.
+001130     02  FILLER              PIC 9(2)  VALUE 30.
+001140     02  FILLER              PIC 9(2)  VALUE 31.
+001150     02  FILLER              PIC 9(2)  VALUE 30.
+001160     02  FILLER              PIC 9(2)  VALUE 31.
+001170 01  DaysInMonthTable REDEFINES DaysInMonthValues.
+001180     02  WS-Days-In-Month    PIC 9(2)  OCCURS 12 TIMES.
+001190
+001200 01  WS-Leap-Year-Switch      PIC X.
+001210     88  WS-Leap-Year                VALUE "Y".
+001220     88  WS-Not-Leap-Year            VALUE "N".
+001230 01  WS-Div-Remainder         PIC 9(4) COMP.
+001240 01  WS-Div-Quotient          PIC 9(4) COMP.
+001250
+001260 PROCEDURE DIVISION.
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001290     PERFORM 2000-PROCESS-ENTRIES THRU 2000-EXIT
+001300          UNTIL WS-EOF.
+001310     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001320     STOP RUN.
+001330
+001340****************************************************************
+001350* 1000-INITIALIZE - open the files needed for this run
+001360* (creating STUDENTS.DAT on the very first run only)
+001370* and show the restart checkpoint, if one was left
+001380* behind, before priming the entry loop.
+001390****************************************************************
+001400 1000-INITIALIZE.
+001410     OPEN I-O StudentFile.
+001420     IF WS-Student-NotFnd
+001430          OPEN OUTPUT StudentFile
+001440          CLOSE StudentFile
+001450          OPEN I-O StudentFile
+001460     END-IF.
+001470     OPEN EXTEND AuditFile.
+001480     IF WS-Audit-Status = "35"
+001490          OPEN OUTPUT AuditFile
+001500          CLOSE AuditFile
+001510          OPEN EXTEND AuditFile
+001520     END-IF.
+001530     DISPLAY "SEQWRITE - STUDENT DATA ENTRY".
+001540     DISPLAY "Enter student details using template below.".
+001550     DISPLAY "Enter no data to end.".
+001560     PERFORM 1900-READ-CHECKPOINT THRU 1900-EXIT.
+001570     DISPLAY "Enter Operator Id: " WITH NO ADVANCING.
+001580     ACCEPT WS-Operator-Id.
+001590     PERFORM 2100-GET-STUDENT-DETAILS THRU 2100-EXIT.
+001600 1000-EXIT.
+001610     EXIT.
+001620
+001630 1900-READ-CHECKPOINT.
+001640     OPEN INPUT CheckpointFile.
+001650     IF WS-Chkpt-Status = "00"
+001660          READ CheckpointFile
+001670          IF WS-Chkpt-Status = "00"
+001680              DISPLAY "RESTART - PRIOR RUN COMMITTED "
+001690                  CP-RecordsThisRun " RECORD(S), LAST ID "
+001700                  CP-LastStudentId
+001710          END-IF
+001720          CLOSE CheckpointFile
+001730     ELSE
+001740          CLOSE CheckpointFile
+001750     END-IF.
+001760 1900-EXIT.
+001770     EXIT.
+001780
+001790****************************************************************
+001800* 2000-PROCESS-ENTRIES - validate the record currently
+001810* in StudentDetails; on error re-prompt for the same
+001820* record; on success write it, then get the next one.
+001830****************************************************************
+001840 2000-PROCESS-ENTRIES.
+001850     PERFORM 3000-VALIDATE-DETAILS THRU 3000-EXIT.
+001860     IF WS-Invalid-Entry
+001870          DISPLAY "*** " WS-Error-Message
+001880          PERFORM 2100-GET-STUDENT-DETAILS THRU 2100-EXIT
+001890          GO TO 2000-EXIT
+001900     END-IF.
+001910     PERFORM 4000-WRITE-STUDENT THRU 4000-EXIT.
+001920     PERFORM 2100-GET-STUDENT-DETAILS THRU 2100-EXIT.
+001930 2000-EXIT.
+001940     EXIT.
+001950
+001960 2100-GET-STUDENT-DETAILS.
+001970     DISPLAY "Enter-StudId,Surname,Initials,YOB,MOB,DOB,".
+001980     DISPLAY "Course,Gender".
+001990     DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG".
+002000     ACCEPT StudentDetails.
+002010     IF StudentDetails = SPACES
+002020          SET WS-EOF TO TRUE
+002030     END-IF.
+002040 2100-EXIT.
+002050     EXIT.
+002060
+002070****************************************************************
+002080* 3000-VALIDATE-DETAILS - field edit checks.  Sets
+002090* WS-Invalid-Entry and WS-Error-Message on the first
+002100* failing check.
+002110****************************************************************
+002120 3000-VALIDATE-DETAILS.
+002130     SET WS-Valid-Entry TO TRUE.
+002140     IF WS-EOF
+002150          GO TO 3000-EXIT
+002160     END-IF.
+002170     IF StudentId NOT NUMERIC OR StudentId = ZERO
+002180          MOVE "INVALID STUDENT ID - MUST BE NON-ZERO"
+002190              TO WS-Error-Message
+002200          SET WS-Invalid-Entry TO TRUE
+002210          GO TO 3000-EXIT
+002220     END-IF.
+002230     IF Gender NOT = "M" AND Gender NOT = "F"
+002240          MOVE "INVALID GENDER - MUST BE M OR F"
+002250              TO WS-Error-Message
+002260          SET WS-Invalid-Entry TO TRUE
+002270          GO TO 3000-EXIT
+002280     END-IF.
+002290     PERFORM 3100-VALIDATE-DATE-OF-BIRTH THRU 3100-EXIT.
+002300     IF WS-Invalid-Entry
+002310          GO TO 3000-EXIT
+002320     END-IF.
+002330     PERFORM 3900-VALIDATE-COURSE-CODE THRU 3900-EXIT.
+002340 3000-EXIT.
+002350     EXIT.
+002360
+002370 3100-VALIDATE-DATE-OF-BIRTH.
+002380     ACCEPT WS-System-Date FROM DATE YYYYMMDD.
+002390     IF YOBirth NOT NUMERIC
+002400          OR YOBirth < 1900
+002410          OR YOBirth > WS-Current-Century-Yr
+002420          MOVE "INVALID YEAR OF BIRTH" TO WS-Error-Message
+002430          SET WS-Invalid-Entry TO TRUE
+002440          GO TO 3100-EXIT
+002450     END-IF.
+002460     IF MOBirth NOT NUMERIC OR MOBirth < 1 OR MOBirth > 12
+002470          MOVE "INVALID MONTH - MUST BE 01-12"
+002480              TO WS-Error-Message
+002490          SET WS-Invalid-Entry TO TRUE
+002500          GO TO 3100-EXIT
+002510     END-IF.
+002520     PERFORM 3150-CHECK-LEAP-YEAR THRU 3150-EXIT.
+002530     IF DOBirth NOT NUMERIC OR DOBirth < 1
+002540          MOVE "INVALID DAY OF BIRTH" TO WS-Error-Message
+002550          SET WS-Invalid-Entry TO TRUE
+002560          GO TO 3100-EXIT
+002570     END-IF.
+002580     IF MOBirth = 2 AND WS-Leap-Year
+002590          IF DOBirth > 29
+002600              MOVE "INVALID DAY FOR FEBRUARY"
+002610                  TO WS-Error-Message
+002620              SET WS-Invalid-Entry TO TRUE
+002630          END-IF
+002640     ELSE
+002650          IF DOBirth > WS-Days-In-Month(MOBirth)
+002660              MOVE "INVALID DAY FOR THAT MONTH"
+002670                  TO WS-Error-Message
+002680              SET WS-Invalid-Entry TO TRUE
+002690          END-IF
+002700     END-IF.
+002710 3100-EXIT.
+002720     EXIT.
+002730
+002740 3150-CHECK-LEAP-YEAR.
+002750     SET WS-Not-Leap-Year TO TRUE.
+002760     DIVIDE YOBirth BY 4 GIVING WS-Div-Quotient
+002770          REMAINDER WS-Div-Remainder.
+002780     IF WS-Div-Remainder = ZERO
+002790          DIVIDE YOBirth BY 100 GIVING WS-Div-Quotient
+002800              REMAINDER WS-Div-Remainder
+002810          IF WS-Div-Remainder NOT = ZERO
+002820              SET WS-Leap-Year TO TRUE
+002830          ELSE
+002840              DIVIDE YOBirth BY 400 GIVING WS-Div-Quotient
+002850                  REMAINDER WS-Div-Remainder
+002860              IF WS-Div-Remainder = ZERO
+002870                  SET WS-Leap-Year TO TRUE
+002880              END-IF
+002890          END-IF
+002900     END-IF.
+002910 3150-EXIT.
+002920     EXIT.
+002930
+002940****************************************************************
+002950* 3900-VALIDATE-COURSE-CODE - CourseCode must match an
+002960* active entry in the course reference table
+002970* (course-table.cpy).
+002980****************************************************************
+002990 3900-VALIDATE-COURSE-CODE.
+003000     SET CT-NotFound TO TRUE.
+003010     PERFORM 3910-SEARCH-COURSE-TABLE THRU 3910-EXIT
+003020          VARYING CT-Idx FROM 1 BY 1
+003030          UNTIL CT-Idx > CT-NumEntries OR CT-Found.
+003040     IF CT-NotFound
+003050          MOVE "INVALID COURSE CODE - NOT ACTIVE"
+003060              TO WS-Error-Message
+003070          SET WS-Invalid-Entry TO TRUE
+003080     END-IF.
+003090 3900-EXIT.
+003100     EXIT.
+003110
+003120 3910-SEARCH-COURSE-TABLE.
+003130     IF CourseCode = CT-Code(CT-Idx) AND CT-IsActive(CT-Idx)
+003140          SET CT-Found TO TRUE
+003150     END-IF.
+003160 3910-EXIT.
+003170     EXIT.
+003180
+003190****************************************************************
+003200* 4000-WRITE-STUDENT - add the record, log it, checkpoint.
+003210****************************************************************
+003220 4000-WRITE-STUDENT.
+003230     WRITE StudentDetails
+003240          INVALID KEY
+003250              DISPLAY "*** DUPLICATE STUDENT ID - NOT WRITTEN: "
+003260                  StudentId
+003270          NOT INVALID KEY
+003280              ADD 1 TO WS-Records-This-Run
+003290              PERFORM 4900-WRITE-AUDIT-RECORD THRU 4900-EXIT
+003300              PERFORM 5000-CHECKPOINT THRU 5000-EXIT
+003310     END-WRITE.
+003320 4000-EXIT.
+003330     EXIT.
+003340
+003350 4900-WRITE-AUDIT-RECORD.
+003360     MOVE StudentId TO AU-StudentId.
+003370     SET AU-IsAdd TO TRUE.
+003380     MOVE WS-Operator-Id TO AU-OperatorId.
+003390     ACCEPT AU-ActionDate FROM DATE YYYYMMDD.
+003400     ACCEPT AU-ActionTime FROM TIME.
+003410     WRITE AuditDetails.
+003420 4900-EXIT.
+003430     EXIT.
+003440
+003450****************************************************************
+003460* 5000-CHECKPOINT - every WS-Chkpt-Interval records,
+003470* rewrite the one-record checkpoint file so a dropped
+003480* session can restart without re-keying committed rows.
+003490****************************************************************
+003500 5000-CHECKPOINT.
+003510     DIVIDE WS-Records-This-Run BY WS-Chkpt-Interval
+003520          GIVING WS-Chkpt-Quotient
+003530          REMAINDER WS-Chkpt-Remainder.
+003540     IF WS-Chkpt-Remainder = ZERO
+003550          PERFORM 5100-WRITE-CHECKPOINT THRU 5100-EXIT
+003560     END-IF.
+003570 5000-EXIT.
+003580     EXIT.
+003590
+003600 5100-WRITE-CHECKPOINT.
+003610     ACCEPT CP-RunDate FROM DATE YYYYMMDD.
+003620     ACCEPT CP-RunTime FROM TIME.
+003630     MOVE WS-Records-This-Run TO CP-RecordsThisRun.
+003640     MOVE StudentId TO CP-LastStudentId.
+003650     OPEN OUTPUT CheckpointFile.
+003660     WRITE CheckpointDetails.
+003670     CLOSE CheckpointFile.
+003680 5100-EXIT.
+003690     EXIT.
+003700
+003710****************************************************************
+003720* 8000-TERMINATE - close files and report the run total.
+003730****************************************************************
+003740 8000-TERMINATE.
+003750     CLOSE StudentFile.
+003760     CLOSE AuditFile.
+003770     DISPLAY "RECORDS ADDED THIS RUN: " WS-Records-This-Run.
+003780 8000-EXIT.
+003790     EXIT.
