@@ -0,0 +1,13 @@
+000100****************************************************************
+000110* Copybook: checkpoint-record.cpy
+000120* Purpose:  Single-record restart checkpoint for a long
+000130*           data-entry run against STUDENTS.DAT.  Rewritten
+000140*           every CP-Interval records so a dropped session
+000150*           can be resumed without re-keying records already
+000160*           committed.
+000170****************************************************************
+000180 01  CheckpointDetails.
+000190     02  CP-RunDate          PIC 9(8).
+000200     02  CP-RunTime          PIC 9(8).
+000210     02  CP-RecordsThisRun   PIC 9(5)  COMP.
+000220     02  CP-LastStudentId    PIC 9(7).
