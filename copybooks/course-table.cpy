@@ -0,0 +1,35 @@
+000100****************************************************************
+000110* Copybook: course-table.cpy
+000120* Purpose:  In-memory reference table of courses this
+000130*           institution currently offers.  CourseCode on an
+000140*           incoming student record is cross-checked against
+000150*           this table and must match an entry whose
+000160*           CT-Active flag is "Y".
+000170*
+000180*           To add, retire, or rename a course, change the
+000190*           VALUE clauses below and recompile - there is no
+000200*           separate course master file yet.
+000210****************************************************************
+000220 01  CourseTableValues.
+000230     02  FILLER              PIC X(14) VALUE "ENG1English  Y".
+000240     02  FILLER              PIC X(14) VALUE "MAT1MathematiY".
+000250     02  FILLER              PIC X(14) VALUE "PHY1Physics  Y".
+000260     02  FILLER              PIC X(14) VALUE "CHE1ChemistryY".
+000270     02  FILLER              PIC X(14) VALUE "BIO1Biology  Y".
+000280     02  FILLER              PIC X(14) VALUE "CSC1ComputerSY".
+000290     02  FILLER              PIC X(14) VALUE "HIS1History  Y".
+000300     02  FILLER              PIC X(14) VALUE "GEO1GeographyY".
+000310     02  FILLER              PIC X(14) VALUE "ECO1EconomicsY".
+000320     02  FILLER              PIC X(14) VALUE "ART1FineArts N".
+000330
+000340 01  CourseTable REDEFINES CourseTableValues.
+000350     02  CT-Entry OCCURS 10 TIMES INDEXED BY CT-Idx.
+000360          03  CT-Code         PIC X(4).
+000370          03  CT-Description  PIC X(9).
+000380          03  CT-Active       PIC X.
+000390              88  CT-IsActive     VALUE "Y".
+000400
+000410 01  CT-NumEntries           PIC 9(02) COMP VALUE 10.
+000420 01  CT-Found-Sw             PIC X.
+000430     88  CT-Found                VALUE "Y".
+000440     88  CT-NotFound              VALUE "N".
