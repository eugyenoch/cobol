@@ -0,0 +1,17 @@
+000100****************************************************************
+000110* Copybook: student-record.cpy
+000120* Purpose:  Record layout for STUDENTS.DAT, shared by every
+000130*           program that reads or writes the student file so
+000140*           the layout only has to be maintained in one place.
+000150****************************************************************
+000160 01  StudentDetails.
+000170     02  StudentId           PIC 9(7).
+000180     02  StudentName.
+000190          03  Surname         PIC X(8).
+000200          03  Initials        PIC XX.
+000210     02  DateOfBirth.
+000220          03  YOBirth         PIC 9(4).
+000230          03  MOBirth         PIC 9(2).
+000240          03  DOBirth         PIC 9(2).
+000250     02  CourseCode          PIC X(4).
+000260     02  Gender              PIC X.
