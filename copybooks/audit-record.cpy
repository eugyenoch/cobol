@@ -0,0 +1,16 @@
+000100****************************************************************
+000110* Copybook: audit-record.cpy
+000120* Purpose:  One row per add/change/delete made against
+000130*           STUDENTS.DAT, written to AUDIT.DAT by any program
+000140*           that maintains the student file.  Answers "who
+000150*           changed this record and when".
+000160****************************************************************
+000170 01  AuditDetails.
+000180     02  AU-StudentId        PIC 9(7).
+000190     02  AU-Action           PIC X(6).
+000200          88  AU-IsAdd            VALUE "ADD   ".
+000210          88  AU-IsChange         VALUE "CHANGE".
+000220          88  AU-IsDelete         VALUE "DELETE".
+000230     02  AU-OperatorId       PIC X(8).
+000240     02  AU-ActionDate       PIC 9(8).
+000250     02  AU-ActionTime       PIC 9(8).
